@@ -1,247 +1,907 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM1.
-       AUTHOR. TUCKER ARNOLD.
-                      
-      ***********************************************************
-      *
-      * This program is meant to help provide a report for Bennett
-      * Shoes, a small company that sells high end shoes and boots
-      * The report this program provides should help Bennett Shoes
-      * determine what employees need to be given raises and which
-      * and which employees have already recieved one within a year
-      *
-      *********
-      * INPUT:
-      *       The input file, named PR1F21-Knox.txt, contains the 
-      *       following information:
-      *       1. Store ID
-      *       2. Employee ID
-      *       3. Employee Position
-      *       4. Employee Last Name
-      *       5. Employee First Name
-      *       6. Employee Middle Initial
-      *       7. Hire Date
-      *       8. Employee Status
-      *       9. Seperation Date
-      *       10. Starting Yearly Salary
-      *       11. Date of Last Pay Increase
-      *       12. Current Yearly Salary
-      *
-      *********
-      * OUTPUT:
-      *        The EMPLOYEE REPORT contains the following information:
-      *****
-      *        DETAIL LINE:
-      *          1. EMPLOYEE ID
-      *          2. EMPLOYEE POSITION
-      *          3. EMPLOYEE FIRST NAME
-      *          4. EMPLOYEE LAST NAME 
-      *          5. EMPLOYEE STATUS
-      *          6. LAST INCREASE (RAISE)
-      *          7. CURRENT SALARY
-      *****
-      *        FINAL TOTALS:
-      *          1. SALARY TOTAL
-      *********
-      * CALCULATIONS:
-      *
-      *   SALARY TOTAL =
-      *        THE SUM OF CURRENT SALARY AND ANY INCREASE THE EMPLOYEE RECIEVED  
-      ***********************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-PC.
-       OBJECT-COMPUTER. IBM-PC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-         SELECT INPUT-FILE
-           ASSIGN TO 'PR1FA21-Knox.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-         SELECT REPORT-FILE
-           ASSIGN TO PRINTER 'REPORT'.
-
-        DATA DIVISION.
-        FILE SECTION.
-
-         FD INPUT-FILE
-          RECORD CONTAINS 75 CHARACTERS.
-         01 INPUT-RECORD.
-          05 RF-STORE-ID                        PIC A(4).
-          05 RF-EMPLOYEE-ID                     PIC X(5).
-          05 RF-EMPLOYEE-POS                    PIC A(2).
-          05 RF-EMPLOYEE-LAST-NAME              PIC X(10).
-          05 RF-EMPLOYEE-FIRST-NAME             PIC X(10).
-          05 RF-EMPLOYEE-MIDDLE-INITIAL         PIC X(1).
-          05 FILLER                             PIC X(2).
-          05 RF-HIRE-DATE                       PIC 9(8).
-          05 RF-EMPLOYEE-STATUS                 PIC A(1).
-          05 FILLER                             PIC X(8).
-          05 RF-STARTING-YEARLY-SALARY          PIC 9(8).
-          05 RF-DATE-LAST-PAY-INCREASE          PIC 9(8).
-          05 RF-CURRENT-YEARLY-SALARY           PIC 999999V99.
-
-         FD REPORT-FILE
-          RECORD CONTAINS 80 CHARACTERS.
-
-         01 REPORT-LINE        PIC X(80).
-
-         WORKING-STORAGE SECTION.
-
-         01 FLAGS-N-SWITCHES.
-           05 EOF-FLAG           PIC X  VALUE ' '.
-              88 OUT-DATA        VALUE 'N'.
-
-         01 TOTAL-SAL.
-           05 TS-SALARY-TOTAL    PIC S9(7)V99    VALUE +0.
-
-        01 SPACING.
-           05 PROPER-SPACING     PIC S9          VALUE +2.
-
-      ********** OUTPUT AREA **********
-
-         01 HEADING-ONE.
-           05 H1-DATE PIC 9999/99/99.             
-           05         PIC X(25)   VALUE SPACES.
-           05         PIC A(13)   VALUE 'BENNETT SHOES'.
-           05         PIC X(20)   VALUE SPACES. 
-           05         PIC XXX    VALUE 'TCA'.                
-         01 HEADING-TWO.
-            05        PIC X(34)   VALUE SPACES.    
-            05        PIC X(15)   VALUE 'EMPLOYEE REPORT'.
-         01 HEADING-THREE.
-            05        PIC X(35)   VALUE SPACES.
-            05        PIC X(13)   VALUE 'KNOXVILLE, TN'.
-         01 HEADING-FOUR.
-            05        PIC X(3)    VALUE SPACES.
-            05        PIC X(3)    VALUE 'EMP'.
-            05        PIC X(4)    VALUE SPACES.
-            05        PIC X(3)    VALUE 'EMP'.
-            05        PIC X(6)    VALUE SPACES.
-            05        PIC X(3)    VALUE 'EMP'.
-            05        PIC X(9)    VALUE SPACES.
-            05        PIC X(3)    VALUE 'EMP'.
-            05        PIC X(8)    VALUE SPACES.
-            05        PIC X(3)    VALUE 'EMP'.
-            05        PIC X(6)    VALUE SPACES.
-            05        PIC X(4)    VALUE 'LAST'.
-            05        PIC X(7)    VALUE SPACES.
-            05        PIC X(8)    VALUE 'CURRENT'.
-         01 HEADING-FIVE.
-            05        PIC X(3)    VALUE SPACES.
-            05        PIC X(2)    VALUE 'ID'.
-            05        PIC X(5)    VALUE SPACES.
-            05        PIC X(3)    VALUE 'POS'.        
-            05        PIC X(2)    VALUE SPACES.
-            05        PIC X(10)   VALUE 'FIRST NAME'.
-            05        PIC X(3)    VALUE SPACES.
-            05        PIC X(9)    VALUE 'LAST NAME'.
-            05        PIC X(3)    VALUE SPACES.
-            05        PIC X(6)    VALUE 'STATUS'.
-            05        PIC X(3)    VALUE SPACES.
-            05        PIC X(8)    VALUE 'INCREASE'.
-            05        PIC X(6)    VALUE SPACES.
-            05        PIC X(6)    VALUE 'SALARY'.
-         01 DETAIL-LINE.
-            05        PIC X(2)    VALUE SPACES.
-            05        DL-EMP-ID          PIC X(5).
-            05        PIC X(3)    VALUE SPACES.
-            05        DL-EMP-POS         PIC X(2).
-            05        PIC X(3)    VALUE SPACES.
-            05        DL-FIRST-NAME      PIC X(10).
-            05        PIC X(3)    VALUE SPACES.
-            05        DL-LAST-NAME       PIC X(10).
-            05        PIC X(3)    VALUE SPACES.
-            05        DL-STATUS          PIC A(1).
-            05        PIC X(5)    VALUE SPACES.
-            05        DL-LAST-INCREASE   PIC 99/99/9999.
-            05        PIC X(3)    VALUE SPACES.  
-            05        DL-CURRENT-SALARY  PIC $999,999.99.
-         01 TOTAL-LINE.
-            05  FILLER      PIC X(44)   VALUE SPACES.
-            05              PIC X(13)   VALUE 'SALARY TOTAL:'.
-            05              PIC X(1)    VALUE SPACES.
-            05        TL-SALARY-TOTAL    PIC $9,999,999.99.
-
-       PROCEDURE DIVISION.
-
-            100-MAIN-MODULE.
-              
-              PERFORM 125-HOUSEKEEPING
-              PERFORM 150-READ-RECORDS
-              PERFORM 250-END-ROUTINE
-              .
-              
-            125-HOUSEKEEPING.
-              OPEN   INPUT  INPUT-FILE
-                  OUTPUT  REPORT-FILE 
-              ACCEPT H1-DATE FROM DATE YYYYMMDD
-              PERFORM 140-WRITE-HEADER
-                  .
-
-            140-WRITE-HEADER. 
-                WRITE REPORT-LINE FROM HEADING-ONE
-              AFTER ADVANCING 2 LINES
-
-              MOVE 2 TO PROPER-SPACING
-
-                WRITE REPORT-LINE FROM HEADING-TWO
-              AFTER ADVANCING 2 LINES
-                WRITE REPORT-LINE FROM HEADING-THREE
-              AFTER ADVANCING 2 LINES
-                WRITE REPORT-LINE FROM HEADING-FOUR
-              AFTER ADVANCING 2 LINES
-              
-              MOVE 1 TO PROPER-SPACING
-                WRITE REPORT-LINE FROM HEADING-FIVE
-              AFTER ADVANCING PROPER-SPACING
-              MOVE 2 TO PROPER-SPACING
-              .        
-
-            150-READ-RECORDS.
-              PERFORM UNTIL OUT-DATA
-                READ INPUT-FILE
-                  AT END
-                    MOVE 'N' TO EOF-FLAG
-                  NOT AT END                    
-                      PERFORM 200-MOVE-DATA
-                  END-READ
-                END-PERFORM
-                  .
-              
-            200-MOVE-DATA.             
-                MOVE RF-EMPLOYEE-ID TO DL-EMP-ID
-                MOVE RF-EMPLOYEE-POS TO DL-EMP-POS
-                MOVE RF-EMPLOYEE-FIRST-NAME TO DL-FIRST-NAME
-                MOVE RF-EMPLOYEE-LAST-NAME TO DL-LAST-NAME
-                MOVE RF-EMPLOYEE-STATUS TO DL-STATUS
-                MOVE RF-DATE-LAST-PAY-INCREASE TO DL-LAST-INCREASE
-                MOVE RF-CURRENT-YEARLY-SALARY TO DL-CURRENT-SALARY
-                MOVE DETAIL-LINE TO REPORT-LINE
-                PERFORM 225-WRITE-LINE
-                MOVE 1 TO PROPER-SPACING.
-                ADD RF-CURRENT-YEARLY-SALARY TO TS-SALARY-TOTAL
-                .
-
-            225-WRITE-LINE.    
-                WRITE REPORT-LINE
-                    AFTER ADVANCING PROPER-SPACING                
-                .
-
-            250-END-ROUTINE.
-            PERFORM 300-TOTAL-SALARY
-              CLOSE INPUT-FILE
-                REPORT-FILE 
-              STOP RUN
-              .
-
-            300-TOTAL-SALARY.
-                MOVE TS-SALARY-TOTAL TO TL-SALARY-TOTAL
-
-                MOVE 2 TO PROPER-SPACING
-                
-                WRITE REPORT-LINE FROM TOTAL-LINE
-                  AFTER ADVANCING PROPER-SPACING
-                .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM1.
+       AUTHOR. TUCKER ARNOLD.
+
+      ***********************************************************
+      *
+      * This program is meant to help provide a report for Bennett
+      * Shoes, a small company that sells high end shoes and boots
+      * The report this program provides should help Bennett Shoes
+      * determine what employees need to be given raises and which
+      * and which employees have already recieved one within a year
+      *
+      *********
+      * INPUT:
+      *       The input file, named PR1F21-Knox.txt, contains the
+      *       following information:
+      *       1. Store ID
+      *       2. Employee ID
+      *       3. Employee Position
+      *       4. Employee Last Name
+      *       5. Employee First Name
+      *       6. Employee Middle Initial
+      *       7. Hire Date
+      *       8. Employee Status
+      *       9. Seperation Date
+      *       10. Starting Yearly Salary
+      *       11. Date of Last Pay Increase
+      *       12. Current Yearly Salary
+      *
+      *       Records are sorted by Store ID and then Employee Last
+      *       Name before printing, so store rosters come out grouped
+      *       and alphabetical.  Records that fail basic edits (blank
+      *       employee ID, non-numeric salary, impossible hire date)
+      *       are pulled aside and listed in the exception listing
+      *       rather than being included on the report.
+      *
+      *********
+      * OUTPUT:
+      *        The EMPLOYEE REPORT contains the following information:
+      *****
+      *        DETAIL LINE (one per active employee):
+      *          1. EMPLOYEE ID
+      *          2. EMPLOYEE POSITION (decoded job title)
+      *          3. EMPLOYEE FIRST NAME
+      *          4. EMPLOYEE LAST NAME
+      *          5. EMPLOYEE STATUS
+      *          6. LAST INCREASE (RAISE) DATE
+      *          7. RAISE DUE/CURRENT FLAG
+      *          8. CURRENT SALARY
+      *          9. DOLLAR INCREASE SINCE HIRE
+      *         10. PERCENT INCREASE SINCE HIRE
+      *****
+      *        STORE SUBTOTAL LINE (one per store, on the break)
+      *****
+      *        TERMINATED EMPLOYEES section (separate from actives)
+      *****
+      *        EXCEPTION LISTING (records rejected by the edits)
+      *****
+      *        FINAL TOTALS:
+      *          1. ACTIVE SALARY TOTAL
+      *          2. RECORDS READ / RECORDS PRINTED CONTROL COUNTS
+      *****
+      *        Each store roster prints under a repeated heading
+      *        block once a page fills, with a page number in the
+      *        top heading line, so a long run reads as a properly
+      *        paginated report instead of one continuous listing.
+      *********
+      * CALCULATIONS:
+      *
+      *   ACTIVE SALARY TOTAL =
+      *        THE SUM OF CURRENT SALARY FOR ALL ACTIVE EMPLOYEES
+      *   DOLLAR INCREASE = CURRENT SALARY - STARTING SALARY
+      *   PERCENT INCREASE = DOLLAR INCREASE / STARTING SALARY * 100
+      *   RAISE DUE = DATE OF LAST PAY INCREASE OVER A YEAR OLD
+      *
+      *********
+      * RESTART:
+      *       The run periodically checkpoints the last store ID and
+      *       employee ID successfully processed to a small
+      *       checkpoint file.  Supplying that same key as a command
+      *       line parameter on a later run skips the report back to
+      *       that point instead of reprinting from the first record,
+      *       so a failure near the end of a long combined-store file
+      *       does not require a full rerun.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+         SELECT INPUT-FILE
+           ASSIGN TO 'PR1FA21-Knox.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT SORT-WORK-FILE
+           ASSIGN TO 'PR1SRTWK'.
+
+         SELECT CHECKPOINT-FILE
+           ASSIGN TO 'PR1CKPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CK-FILE-STATUS.
+
+         SELECT REPORT-FILE
+           ASSIGN TO PRINTER 'REPORT'.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+         FD INPUT-FILE
+          RECORD CONTAINS 75 CHARACTERS.
+         01 INPUT-RECORD.
+          05 RF-STORE-ID                        PIC A(4).
+          05 RF-EMPLOYEE-ID                     PIC X(5).
+          05 RF-EMPLOYEE-POS                    PIC A(2).
+          05 RF-EMPLOYEE-LAST-NAME              PIC X(10).
+          05 RF-EMPLOYEE-FIRST-NAME             PIC X(10).
+          05 RF-EMPLOYEE-MIDDLE-INITIAL         PIC X(1).
+          05 FILLER                             PIC X(2).
+          05 RF-HIRE-DATE                       PIC 9(8).
+          05 RF-HIRE-DATE-R REDEFINES
+             RF-HIRE-DATE.
+             10 RF-HIRE-YEAR                    PIC 9(4).
+             10 RF-HIRE-MONTH                   PIC 9(2).
+             10 RF-HIRE-DAY                      PIC 9(2).
+          05 RF-EMPLOYEE-STATUS                 PIC A(1).
+             88 RF-STATUS-TERMINATED            VALUE 'T'.
+          05 RF-SEPARATION-DATE                 PIC 9(8).
+          05 RF-STARTING-YEARLY-SALARY          PIC 999999V99.
+          05 RF-DATE-LAST-PAY-INCREASE          PIC 9(8).
+          05 RF-CURRENT-YEARLY-SALARY           PIC 999999V99.
+
+         SD SORT-WORK-FILE.
+         01 SORT-RECORD.
+          05 SR-STORE-ID                        PIC A(4).
+          05 SR-EMPLOYEE-ID                     PIC X(5).
+          05 SR-EMPLOYEE-POS                    PIC A(2).
+          05 SR-EMPLOYEE-LAST-NAME              PIC X(10).
+          05 SR-EMPLOYEE-FIRST-NAME             PIC X(10).
+          05 SR-EMPLOYEE-MIDDLE-INITIAL         PIC X(1).
+          05 SR-HIRE-DATE                       PIC 9(8).
+          05 SR-EMPLOYEE-STATUS                 PIC A(1).
+             88 SR-STATUS-TERMINATED            VALUE 'T'.
+          05 SR-SEPARATION-DATE                 PIC 9(8).
+          05 SR-STARTING-YEARLY-SALARY          PIC 999999V99.
+          05 SR-DATE-LAST-PAY-INCREASE          PIC 9(8).
+          05 SR-CURRENT-YEARLY-SALARY           PIC 999999V99.
+
+         FD CHECKPOINT-FILE
+          RECORD CONTAINS 37 CHARACTERS.
+         01 CHECKPOINT-RECORD.
+          05 CK-STORE-ID                        PIC A(4).
+          05 CK-EMPLOYEE-ID                     PIC X(5).
+          05 CK-RECORD-COUNT                    PIC 9(6).
+          05 CK-SALARY-TOTAL                    PIC 9(9)V99.
+          05 CK-STORE-SALARY-TOTAL              PIC 9(9)V99.
+
+         FD REPORT-FILE
+          RECORD CONTAINS 120 CHARACTERS.
+
+         01 REPORT-LINE        PIC X(120).
+
+         WORKING-STORAGE SECTION.
+
+         01 FLAGS-N-SWITCHES.
+           05 EOF-FLAG           PIC X  VALUE ' '.
+              88 OUT-DATA        VALUE 'N'.
+           05 SORT-EOF-SW     PIC X  VALUE ' '.
+              88 SORT-EOF        VALUE 'Y'.
+           05 RECORD-VALID-SW PIC X  VALUE 'Y'.
+              88 RECORD-VALID VALUE 'Y'.
+           05 SKIPPING-SW     PIC X  VALUE 'N'.
+              88 SKIPPING     VALUE 'Y'.
+           05 SUPPRESS-THIS-SW PIC X VALUE 'N'.
+              88 SUPPRESS-THIS VALUE 'Y'.
+
+        01 TOTAL-SAL.
+           05 TS-SALARY-TOTAL       PIC S9(7)V99  VALUE +0.
+           05 TS-STORE-SALARY-TOTAL PIC S9(7)V99  VALUE +0.
+
+        01 RAISE-WORK.
+           05 INCREASE-AMOUNT    PIC S9(7)V99  VALUE +0.
+
+        01 SPACING.
+           05 PROPER-SPACING     PIC S9          VALUE +2.
+           05 SAVED-SPACING      PIC S9          VALUE +2.
+
+        01 RECORD-COUNTERS.
+           05 RECORDS-READ     PIC 9(6) VALUE ZERO.
+           05 RECORDS-PRINTED  PIC 9(6) VALUE ZERO.
+
+        01 CONTROL-FIELDS.
+           05 CURRENT-STORE-ID   PIC A(4)  VALUE SPACES.
+
+        01 CURRENT-DATE-FIELDS.
+           05 CURRENT-DATE       PIC 9(8).
+        01 CURRENT-DATE-R REDEFINES CURRENT-DATE-FIELDS.
+           05 CURRENT-YEAR       PIC 9(4).
+           05 CURRENT-MONTH-DAY  PIC 9(4).
+
+        01 RAISE-CUTOFF-FIELDS.
+           05 RAISE-CUTOFF-DATE  PIC 9(8).
+        01 RAISE-CUTOFF-R REDEFINES RAISE-CUTOFF-FIELDS.
+           05 CUTOFF-YEAR        PIC 9(4).
+           05 CUTOFF-MONTH-DAY   PIC 9(4).
+
+        01 RESUME-FIELDS.
+           05 RESUME-PARM        PIC X(9) VALUE SPACES.
+        01 RESUME-PARM-R REDEFINES RESUME-FIELDS.
+           05 TARGET-STORE-ID      PIC A(4).
+           05 TARGET-EMPLOYEE-ID   PIC X(5).
+
+        01 CHECKPOINT-CONTROL.
+           05 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0025.
+           05 CHECKPOINT-COUNTER  PIC 9(4) VALUE ZERO.
+           05 CK-FILE-STATUS      PIC X(2) VALUE '00'.
+              88 CK-FILE-OK               VALUE '00'.
+              88 CK-FILE-NOT-FOUND        VALUE '35'.
+
+        01 PAGE-CONTROL.
+           05 LINE-COUNT          PIC 9(3) VALUE ZERO.
+           05 LINES-PER-PAGE      PIC 9(3) VALUE 050.
+           05 HEADER-LINES-USED   PIC 9(3) VALUE 009.
+           05 PAGE-NUMBER         PIC 9(4) VALUE ZERO.
+
+        01 EXCEPTION-WORK.
+           05 EXCEPTION-REASON    PIC X(30) VALUE SPACES.
+
+        01 EXCEPTION-TABLE.
+           05 EX-COUNT        PIC 9(3)  VALUE ZERO.
+           05 EX-TABLE-MAX     PIC 9(3) VALUE 200.
+           05 EX-DROPPED-COUNT PIC 9(6) VALUE ZERO.
+           05 EXCEPTION-ENTRY OCCURS 200 TIMES INDEXED BY EX-IDX.
+              10 EX-RECORD-NUMBER PIC 9(6).
+              10 EX-EMPLOYEE-ID   PIC X(5).
+              10 EX-REASON        PIC X(30).
+
+        01 TERMINATED-TABLE.
+           05 TT-COUNT          PIC 9(4) VALUE ZERO.
+           05 TT-TABLE-MAX       PIC 9(4) VALUE 0500.
+           05 TT-DROPPED-COUNT   PIC 9(6) VALUE ZERO.
+           05 TERMINATED-ENTRY OCCURS 500 TIMES INDEXED BY TT-IDX.
+              10 TT-STORE-ID         PIC A(4).
+              10 TT-EMPLOYEE-ID      PIC X(5).
+              10 TT-POS-CODE         PIC A(2).
+              10 TT-FIRST-NAME       PIC X(10).
+              10 TT-LAST-NAME        PIC X(10).
+              10 TT-SEPARATION-DATE  PIC 9(8).
+              10 TT-FINAL-SALARY     PIC 999999V99.
+
+      ********** POSITION CODE REFERENCE TABLE **********
+
+        01 POSITION-CODE-TABLE-DATA.
+           05 FILLER PIC X(15) VALUE 'MGSTORE MANAGER'.
+           05 FILLER PIC X(15) VALUE 'ASASST MANAGER '.
+           05 FILLER PIC X(15) VALUE 'SASALES ASSOC  '.
+           05 FILLER PIC X(15) VALUE 'CACASHIER      '.
+           05 FILLER PIC X(15) VALUE 'STSTOCK CLERK  '.
+           05 FILLER PIC X(15) VALUE 'BKBOOKKEEPER   '.
+        01 POSITION-CODE-TABLE REDEFINES POSITION-CODE-TABLE-DATA.
+           05 POSITION-CODE-ENTRY OCCURS 6 TIMES INDEXED BY POS-IDX.
+              10 PC-CODE    PIC X(2).
+              10 PC-TITLE   PIC X(13).
+
+      ********** OUTPUT AREA **********
+
+         01 HEADING-ONE.
+           05 H1-DATE PIC 9999/99/99.
+           05         PIC X(11)   VALUE SPACES.
+           05         PIC A(13)   VALUE 'BENNETT SHOES'.
+           05         PIC X(11)   VALUE SPACES.
+           05         PIC XXX     VALUE 'TCA'.
+           05         PIC X(2)    VALUE SPACES.
+           05         PIC X(4)    VALUE 'PAGE'.
+           05         PIC X(1)    VALUE SPACE.
+           05 H1-PAGE-NUMBER      PIC ZZZ9.
+         01 HEADING-TWO.
+            05        PIC X(34)   VALUE SPACES.
+            05        PIC X(15)   VALUE 'EMPLOYEE REPORT'.
+         01 HEADING-THREE.
+            05        PIC X(35)   VALUE SPACES.
+            05        PIC X(13)   VALUE 'KNOXVILLE, TN'.
+         01 HEADING-FOUR.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(3)    VALUE 'EMP'.
+            05        PIC X(4)    VALUE SPACES.
+            05        PIC X(3)    VALUE 'EMP'.
+            05        PIC X(12)   VALUE SPACES.
+            05        PIC X(3)    VALUE 'EMP'.
+            05        PIC X(9)    VALUE SPACES.
+            05        PIC X(3)    VALUE 'EMP'.
+            05        PIC X(9)    VALUE SPACES.
+            05        PIC X(3)    VALUE 'EMP'.
+            05        PIC X(1)    VALUE SPACES.
+            05        PIC X(4)    VALUE 'LAST'.
+            05        PIC X(8)    VALUE SPACES.
+            05        PIC X(5)    VALUE 'RAISE'.
+            05        PIC X(6)    VALUE SPACES.
+            05        PIC X(7)    VALUE 'CURRENT'.
+            05        PIC X(6)    VALUE SPACES.
+            05        PIC X(3)    VALUE 'PAY'.
+            05        PIC X(10)   VALUE SPACES.
+            05        PIC X(3)    VALUE 'PCT'.
+         01 HEADING-FIVE.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(2)    VALUE 'ID'.
+            05        PIC X(5)    VALUE SPACES.
+            05        PIC X(8)    VALUE 'POSITION'.
+            05        PIC X(7)    VALUE SPACES.
+            05        PIC X(10)   VALUE 'FIRST NAME'.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(9)    VALUE 'LAST NAME'.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(4)    VALUE 'STAT'.
+            05        PIC X(1)    VALUE SPACES.
+            05        PIC X(8)    VALUE 'INCREASE'.
+            05        PIC X(4)    VALUE SPACES.
+            05        PIC X(3)    VALUE 'DUE'.
+            05        PIC X(8)    VALUE SPACES.
+            05        PIC X(6)    VALUE 'SALARY'.
+            05        PIC X(7)    VALUE SPACES.
+            05        PIC X(8)    VALUE 'INCREASE'.
+            05        PIC X(5)    VALUE SPACES.
+            05        PIC X(4)    VALUE 'INCR'.
+         01 DETAIL-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-EMP-ID            PIC X(5).
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-POSITION-TITLE    PIC X(13).
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-FIRST-NAME        PIC X(10).
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-LAST-NAME         PIC X(10).
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-STATUS            PIC A(1).
+            05        PIC X(3)    VALUE SPACES.
+            05        DL-LAST-INCREASE     PIC 99/99/9999.
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-RAISE-STATUS      PIC X(9).
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-CURRENT-SALARY    PIC $999,999.99.
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-INCREASE-AMOUNT   PIC -999,999.99.
+            05        PIC X(2)    VALUE SPACES.
+            05        DL-INCREASE-PERCENT  PIC -99999.99.
+            05        PIC X(1)    VALUE '%'.
+         01 STORE-SUBTOTAL-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(6)    VALUE 'STORE:'.
+            05        PIC X(1)    VALUE SPACE.
+            05        SS-STORE-ID         PIC A(4).
+            05        PIC X(41)   VALUE SPACES.
+            05        PIC X(12)   VALUE 'STORE TOTAL:'.
+            05        PIC X(9)    VALUE SPACES.
+            05        SS-SALARY-TOTAL     PIC $9,999,999.99.
+         01 TOTAL-LINE.
+            05  FILLER      PIC X(54)   VALUE SPACES.
+            05              PIC X(21)   VALUE 'ACTIVE SALARY TOTAL:'.
+            05        TL-SALARY-TOTAL    PIC $9,999,999.99.
+         01 RECORD-COUNT-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(13)   VALUE 'RECORDS READ:'.
+            05        RC-RECORDS-READ     PIC ZZZ,ZZ9.
+            05        PIC X(5)    VALUE SPACES.
+            05        PIC X(16)   VALUE 'RECORDS PRINTED:'.
+            05        RC-RECORDS-PRINTED  PIC ZZZ,ZZ9.
+         01 RESUME-WARNING-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(40) VALUE
+                        '*** RESTART KEY NOT FOUND ***'.
+         01 RESUME-INFO-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(18)   VALUE '*** RESUMED AFTER'.
+            05        PIC X(1)    VALUE SPACE.
+            05        RIL-STORE-ID       PIC A(4).
+            05        PIC X(1)    VALUE SPACE.
+            05        RIL-EMPLOYEE-ID    PIC X(5).
+            05        PIC X(1)    VALUE SPACE.
+            05        PIC X(56)   VALUE
+                    '- TOTALS RESTORED FROM CHECKPOINT FILE ***'.
+         01 TABLE-OVERFLOW-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(4)    VALUE '*** '.
+            05        TOF-COUNT   PIC ZZZ,ZZ9.
+            05        PIC X(1)    VALUE SPACE.
+            05        TOF-MESSAGE PIC X(50).
+         01 TERMINATED-HEADING.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(20)   VALUE 'TERMINATED EMPLOYEES'.
+         01 TERMINATED-COLUMN-HEADING.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(2)    VALUE 'ID'.
+            05        PIC X(5)    VALUE SPACES.
+            05        PIC X(8)    VALUE 'POSITION'.
+            05        PIC X(7)    VALUE SPACES.
+            05        PIC X(10)   VALUE 'FIRST NAME'.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(9)    VALUE 'LAST NAME'.
+            05        PIC X(3)    VALUE SPACES.
+            05        PIC X(8)    VALUE 'SEP DATE'.
+            05        PIC X(4)    VALUE SPACES.
+            05        PIC X(12)   VALUE 'FINAL SALARY'.
+         01 TERMINATED-DETAIL-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        TD-EMP-ID            PIC X(5).
+            05        PIC X(2)    VALUE SPACES.
+            05        TD-POSITION-TITLE    PIC X(13).
+            05        PIC X(2)    VALUE SPACES.
+            05        TD-FIRST-NAME        PIC X(10).
+            05        PIC X(2)    VALUE SPACES.
+            05        TD-LAST-NAME         PIC X(10).
+            05        PIC X(2)    VALUE SPACES.
+            05        TD-SEPARATION-DATE   PIC 9999/99/99.
+            05        PIC X(2)    VALUE SPACES.
+            05        TD-FINAL-SALARY      PIC $999,999.99.
+         01 EXCEPTION-HEADING.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(37) VALUE
+                        'EXCEPTION LISTING - REJECTED RECORDS'.
+         01 EXCEPTION-COLUMN-HEADING.
+            05        PIC X(2)    VALUE SPACES.
+            05        PIC X(7)    VALUE 'RECORD#'.
+            05        PIC X(3)    VALUE SPACES.
+            05        PIC X(6)    VALUE 'EMP ID'.
+            05        PIC X(3)    VALUE SPACES.
+            05        PIC X(6)    VALUE 'REASON'.
+         01 EXCEPTION-DETAIL-LINE.
+            05        PIC X(2)    VALUE SPACES.
+            05        EXD-RECORD-NUMBER    PIC ZZZ,ZZ9.
+            05        PIC X(3)    VALUE SPACES.
+            05        EXD-EMPLOYEE-ID      PIC X(5).
+            05        PIC X(4)    VALUE SPACES.
+            05        EXD-REASON           PIC X(30).
+
+       PROCEDURE DIVISION.
+
+            100-MAIN-MODULE.
+
+              PERFORM 125-HOUSEKEEPING
+              PERFORM 150-READ-RECORDS
+              PERFORM 250-END-ROUTINE
+              .
+
+            125-HOUSEKEEPING.
+              OPEN   INPUT  INPUT-FILE
+                  OUTPUT  REPORT-FILE
+              ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+              MOVE CURRENT-DATE TO H1-DATE
+              PERFORM 128-COMPUTE-RAISE-CUTOFF
+              ACCEPT RESUME-PARM FROM COMMAND-LINE
+              IF RESUME-PARM NOT = SPACES
+                  MOVE 'Y' TO SKIPPING-SW
+                  PERFORM 129-RESTORE-FROM-CHECKPOINT
+              ELSE
+                  MOVE 'N' TO SKIPPING-SW
+              END-IF
+              MOVE ZERO TO PAGE-NUMBER
+              MOVE ZERO TO LINE-COUNT
+              PERFORM 140-WRITE-HEADER
+              IF SKIPPING
+                  PERFORM 132-PRINT-RESUME-INFO
+              END-IF
+                  .
+
+            128-COMPUTE-RAISE-CUTOFF.
+              COMPUTE CUTOFF-YEAR = CURRENT-YEAR - 1
+              MOVE CURRENT-MONTH-DAY TO CUTOFF-MONTH-DAY
+                  .
+
+            129-RESTORE-FROM-CHECKPOINT.
+              OPEN INPUT CHECKPOINT-FILE
+              IF CK-FILE-OK
+                  READ CHECKPOINT-FILE
+                      AT END
+                          CONTINUE
+                      NOT AT END
+                          MOVE CK-STORE-ID TO CURRENT-STORE-ID
+                          MOVE CK-SALARY-TOTAL TO TS-SALARY-TOTAL
+                          MOVE CK-STORE-SALARY-TOTAL TO
+                               TS-STORE-SALARY-TOTAL
+                          MOVE CK-RECORD-COUNT TO RECORDS-PRINTED
+                  END-READ
+                  CLOSE CHECKPOINT-FILE
+              ELSE
+                  DISPLAY '*** WARNING - NO CHECKPOINT FILE FOUND -'
+                          ' RESUME KEY IGNORED, TOTALS START AT'
+                          ' ZERO ***'
+              END-IF
+                  .
+
+            132-PRINT-RESUME-INFO.
+              MOVE TARGET-STORE-ID TO RIL-STORE-ID
+              MOVE TARGET-EMPLOYEE-ID TO RIL-EMPLOYEE-ID
+              MOVE RESUME-INFO-LINE TO REPORT-LINE
+              MOVE 2 TO PROPER-SPACING
+              PERFORM 225-WRITE-LINE
+                  .
+
+            140-WRITE-HEADER.
+                ADD 1 TO PAGE-NUMBER
+                MOVE PAGE-NUMBER TO H1-PAGE-NUMBER
+                WRITE REPORT-LINE FROM HEADING-ONE
+              AFTER ADVANCING PAGE
+
+              MOVE 2 TO PROPER-SPACING
+
+                WRITE REPORT-LINE FROM HEADING-TWO
+              AFTER ADVANCING 2 LINES
+                WRITE REPORT-LINE FROM HEADING-THREE
+              AFTER ADVANCING 2 LINES
+                WRITE REPORT-LINE FROM HEADING-FOUR
+              AFTER ADVANCING 2 LINES
+
+              MOVE 1 TO PROPER-SPACING
+                WRITE REPORT-LINE FROM HEADING-FIVE
+              AFTER ADVANCING PROPER-SPACING
+              MOVE 2 TO PROPER-SPACING
+              MOVE HEADER-LINES-USED TO LINE-COUNT
+              .
+
+            150-READ-RECORDS.
+                SORT SORT-WORK-FILE
+                  ON ASCENDING KEY SR-STORE-ID SR-EMPLOYEE-LAST-NAME
+                  INPUT PROCEDURE IS 160-VALIDATE-AND-RELEASE
+                  OUTPUT PROCEDURE IS 200-PROCESS-SORTED-RECORDS
+                  .
+
+            160-VALIDATE-AND-RELEASE.
+              PERFORM UNTIL OUT-DATA
+                READ INPUT-FILE
+                  AT END
+                    MOVE 'N' TO EOF-FLAG
+                  NOT AT END
+                    ADD 1 TO RECORDS-READ
+                    PERFORM 170-VALIDATE-INPUT-RECORD
+                    IF RECORD-VALID
+                        MOVE RF-STORE-ID TO SR-STORE-ID
+                        MOVE RF-EMPLOYEE-ID TO SR-EMPLOYEE-ID
+                        MOVE RF-EMPLOYEE-POS TO SR-EMPLOYEE-POS
+                        MOVE RF-EMPLOYEE-LAST-NAME TO
+                             SR-EMPLOYEE-LAST-NAME
+                        MOVE RF-EMPLOYEE-FIRST-NAME TO
+                             SR-EMPLOYEE-FIRST-NAME
+                        MOVE RF-EMPLOYEE-MIDDLE-INITIAL TO
+                             SR-EMPLOYEE-MIDDLE-INITIAL
+                        MOVE RF-HIRE-DATE TO SR-HIRE-DATE
+                        MOVE RF-EMPLOYEE-STATUS TO SR-EMPLOYEE-STATUS
+                        MOVE RF-SEPARATION-DATE TO SR-SEPARATION-DATE
+                        MOVE RF-STARTING-YEARLY-SALARY TO
+                             SR-STARTING-YEARLY-SALARY
+                        MOVE RF-DATE-LAST-PAY-INCREASE TO
+                             SR-DATE-LAST-PAY-INCREASE
+                        MOVE RF-CURRENT-YEARLY-SALARY TO
+                             SR-CURRENT-YEARLY-SALARY
+                        RELEASE SORT-RECORD
+                    ELSE
+                        PERFORM 180-LOG-EXCEPTION
+                    END-IF
+                  END-READ
+                END-PERFORM
+              CLOSE INPUT-FILE
+                  .
+
+            170-VALIDATE-INPUT-RECORD.
+                MOVE 'Y' TO RECORD-VALID-SW
+                MOVE SPACES TO EXCEPTION-REASON
+                IF RF-EMPLOYEE-ID = SPACES
+                    MOVE 'N' TO RECORD-VALID-SW
+                    MOVE 'MISSING EMPLOYEE ID' TO EXCEPTION-REASON
+                ELSE
+                  IF RF-CURRENT-YEARLY-SALARY NOT NUMERIC
+                      MOVE 'N' TO RECORD-VALID-SW
+                      MOVE 'INVALID CURRENT SALARY' TO
+                           EXCEPTION-REASON
+                  ELSE
+                    IF RF-STARTING-YEARLY-SALARY NOT NUMERIC
+                        MOVE 'N' TO RECORD-VALID-SW
+                        MOVE 'INVALID STARTING SALARY' TO
+                             EXCEPTION-REASON
+                    ELSE
+                      IF RF-HIRE-DATE NOT NUMERIC
+                          MOVE 'N' TO RECORD-VALID-SW
+                          MOVE 'INVALID HIRE DATE' TO
+                               EXCEPTION-REASON
+                      ELSE
+                        IF RF-HIRE-MONTH < 1 OR RF-HIRE-MONTH > 12
+                           OR RF-HIRE-DAY < 1 OR RF-HIRE-DAY > 31
+                            MOVE 'N' TO RECORD-VALID-SW
+                            MOVE 'INVALID HIRE DATE' TO
+                                 EXCEPTION-REASON
+                        ELSE
+                          IF RF-DATE-LAST-PAY-INCREASE NOT NUMERIC
+                              MOVE 'N' TO RECORD-VALID-SW
+                              MOVE 'INVALID LAST INCREASE DATE' TO
+                                   EXCEPTION-REASON
+                          ELSE
+                            IF RF-STATUS-TERMINATED
+                               AND RF-SEPARATION-DATE NOT NUMERIC
+                                MOVE 'N' TO RECORD-VALID-SW
+                                MOVE 'INVALID SEPARATION DATE' TO
+                                     EXCEPTION-REASON
+                            END-IF
+                          END-IF
+                        END-IF
+                      END-IF
+                    END-IF
+                  END-IF
+                END-IF
+                    .
+
+            180-LOG-EXCEPTION.
+                IF EX-COUNT < EX-TABLE-MAX
+                    ADD 1 TO EX-COUNT
+                    MOVE RECORDS-READ TO EX-RECORD-NUMBER(EX-COUNT)
+                    MOVE RF-EMPLOYEE-ID TO EX-EMPLOYEE-ID(EX-COUNT)
+                    MOVE EXCEPTION-REASON TO EX-REASON(EX-COUNT)
+                ELSE
+                    ADD 1 TO EX-DROPPED-COUNT
+                END-IF
+                    .
+
+            200-PROCESS-SORTED-RECORDS.
+              MOVE ' ' TO SORT-EOF-SW
+              PERFORM UNTIL SORT-EOF
+                RETURN SORT-WORK-FILE
+                  AT END
+                    MOVE 'Y' TO SORT-EOF-SW
+                  NOT AT END
+                    PERFORM 205-CHECK-RESUME-SKIP
+                    IF SR-STATUS-TERMINATED
+                        PERFORM 240-ACCUMULATE-TERMINATED
+                    END-IF
+                    IF NOT SKIPPING AND NOT SUPPRESS-THIS
+                        PERFORM 210-CHECK-STORE-BREAK
+                        IF NOT SR-STATUS-TERMINATED
+                            PERFORM 220-MOVE-DATA
+                        END-IF
+                    END-IF
+                END-RETURN
+              END-PERFORM
+              PERFORM 215-FINAL-STORE-SUBTOTAL
+              PERFORM 207-CHECK-RESUME-NOT-FOUND
+                  .
+
+            205-CHECK-RESUME-SKIP.
+                MOVE 'N' TO SUPPRESS-THIS-SW
+                IF SKIPPING
+                   AND SR-STORE-ID = TARGET-STORE-ID
+                   AND SR-EMPLOYEE-ID = TARGET-EMPLOYEE-ID
+                    MOVE 'N' TO SKIPPING-SW
+                    MOVE 'Y' TO SUPPRESS-THIS-SW
+                END-IF
+                    .
+
+            207-CHECK-RESUME-NOT-FOUND.
+                IF SKIPPING
+                    DISPLAY '*** WARNING - RESTART KEY NOT FOUND ***'
+                        UPON CONSOLE
+                    MOVE RESUME-WARNING-LINE TO REPORT-LINE
+                    MOVE 2 TO PROPER-SPACING
+                    PERFORM 225-WRITE-LINE
+                END-IF
+                    .
+
+            210-CHECK-STORE-BREAK.
+                IF SR-STORE-ID NOT = CURRENT-STORE-ID
+                    IF CURRENT-STORE-ID NOT = SPACES
+                        PERFORM 212-PRINT-STORE-SUBTOTAL
+                    END-IF
+                    MOVE ZERO TO TS-STORE-SALARY-TOTAL
+                    MOVE SR-STORE-ID TO CURRENT-STORE-ID
+                END-IF
+                    .
+
+            212-PRINT-STORE-SUBTOTAL.
+                MOVE CURRENT-STORE-ID TO SS-STORE-ID
+                MOVE TS-STORE-SALARY-TOTAL TO SS-SALARY-TOTAL
+                MOVE STORE-SUBTOTAL-LINE TO REPORT-LINE
+                MOVE 2 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                    .
+
+            215-FINAL-STORE-SUBTOTAL.
+                IF CURRENT-STORE-ID NOT = SPACES
+                    PERFORM 212-PRINT-STORE-SUBTOTAL
+                END-IF
+                    .
+
+            220-MOVE-DATA.
+                MOVE SR-EMPLOYEE-ID TO DL-EMP-ID
+                PERFORM 222-LOOKUP-POSITION-TITLE
+                MOVE SR-EMPLOYEE-FIRST-NAME TO DL-FIRST-NAME
+                MOVE SR-EMPLOYEE-LAST-NAME TO DL-LAST-NAME
+                MOVE SR-EMPLOYEE-STATUS TO DL-STATUS
+                MOVE SR-DATE-LAST-PAY-INCREASE TO DL-LAST-INCREASE
+                PERFORM 224-DETERMINE-RAISE-STATUS
+                MOVE SR-CURRENT-YEARLY-SALARY TO DL-CURRENT-SALARY
+                PERFORM 226-COMPUTE-RAISE-AMOUNTS
+                MOVE DETAIL-LINE TO REPORT-LINE
+                MOVE 1 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                ADD SR-CURRENT-YEARLY-SALARY TO TS-SALARY-TOTAL
+                ADD SR-CURRENT-YEARLY-SALARY TO TS-STORE-SALARY-TOTAL
+                ADD 1 TO RECORDS-PRINTED
+                PERFORM 410-CHECKPOINT-IF-DUE
+                .
+
+            222-LOOKUP-POSITION-TITLE.
+                SET POS-IDX TO 1
+                SEARCH POSITION-CODE-ENTRY
+                    AT END
+                        MOVE 'UNKNOWN' TO DL-POSITION-TITLE
+                    WHEN PC-CODE(POS-IDX) = SR-EMPLOYEE-POS
+                        MOVE PC-TITLE(POS-IDX) TO DL-POSITION-TITLE
+                END-SEARCH
+                    .
+
+            224-DETERMINE-RAISE-STATUS.
+                IF SR-DATE-LAST-PAY-INCREASE <= RAISE-CUTOFF-DATE
+                    MOVE 'RAISE DUE' TO DL-RAISE-STATUS
+                ELSE
+                    MOVE 'CURRENT' TO DL-RAISE-STATUS
+                END-IF
+                    .
+
+            226-COMPUTE-RAISE-AMOUNTS.
+                COMPUTE INCREASE-AMOUNT =
+                    SR-CURRENT-YEARLY-SALARY -
+                    SR-STARTING-YEARLY-SALARY
+                MOVE INCREASE-AMOUNT TO DL-INCREASE-AMOUNT
+                IF SR-STARTING-YEARLY-SALARY > ZERO
+                    COMPUTE DL-INCREASE-PERCENT ROUNDED =
+                      (INCREASE-AMOUNT / SR-STARTING-YEARLY-SALARY)
+                         * 100
+                      ON SIZE ERROR
+                        MOVE 99999.99 TO DL-INCREASE-PERCENT
+                    END-COMPUTE
+                ELSE
+                    MOVE ZERO TO DL-INCREASE-PERCENT
+                END-IF
+                    .
+
+            225-WRITE-LINE.
+                ADD 1 TO LINE-COUNT
+                IF LINE-COUNT > LINES-PER-PAGE
+                    PERFORM 230-NEW-PAGE
+                END-IF
+                WRITE REPORT-LINE
+                    AFTER ADVANCING PROPER-SPACING
+                .
+
+            230-NEW-PAGE.
+                MOVE PROPER-SPACING TO SAVED-SPACING
+                PERFORM 140-WRITE-HEADER
+                MOVE SAVED-SPACING TO PROPER-SPACING
+                    .
+
+            240-ACCUMULATE-TERMINATED.
+                IF TT-COUNT < TT-TABLE-MAX
+                    ADD 1 TO TT-COUNT
+                    MOVE SR-STORE-ID TO TT-STORE-ID(TT-COUNT)
+                    MOVE SR-EMPLOYEE-ID TO TT-EMPLOYEE-ID(TT-COUNT)
+                    MOVE SR-EMPLOYEE-POS TO TT-POS-CODE(TT-COUNT)
+                    MOVE SR-EMPLOYEE-FIRST-NAME TO
+                         TT-FIRST-NAME(TT-COUNT)
+                    MOVE SR-EMPLOYEE-LAST-NAME TO
+                         TT-LAST-NAME(TT-COUNT)
+                    MOVE SR-SEPARATION-DATE TO
+                         TT-SEPARATION-DATE(TT-COUNT)
+                    MOVE SR-CURRENT-YEARLY-SALARY TO
+                         TT-FINAL-SALARY(TT-COUNT)
+                ELSE
+                    ADD 1 TO TT-DROPPED-COUNT
+                END-IF
+                    .
+
+            250-END-ROUTINE.
+                PERFORM 260-PRINT-TERMINATED-SECTION
+                PERFORM 270-PRINT-EXCEPTION-LISTING
+                PERFORM 300-TOTAL-SALARY
+                PERFORM 310-PRINT-RECORD-COUNTS
+              CLOSE REPORT-FILE
+              STOP RUN
+              .
+
+            260-PRINT-TERMINATED-SECTION.
+                IF TT-COUNT > 0
+                    MOVE TERMINATED-HEADING TO REPORT-LINE
+                    MOVE 2 TO PROPER-SPACING
+                    PERFORM 225-WRITE-LINE
+                    MOVE TERMINATED-COLUMN-HEADING TO REPORT-LINE
+                    MOVE 1 TO PROPER-SPACING
+                    PERFORM 225-WRITE-LINE
+                    PERFORM 262-PRINT-TERMINATED-LINE
+                        VARYING TT-IDX FROM 1 BY 1
+                        UNTIL TT-IDX > TT-COUNT
+                    IF TT-DROPPED-COUNT > 0
+                        PERFORM 264-PRINT-TERMINATED-OVERFLOW
+                    END-IF
+                END-IF
+                    .
+
+            262-PRINT-TERMINATED-LINE.
+                MOVE TT-EMPLOYEE-ID(TT-IDX) TO TD-EMP-ID
+                SET POS-IDX TO 1
+                SEARCH POSITION-CODE-ENTRY
+                    AT END
+                        MOVE 'UNKNOWN' TO TD-POSITION-TITLE
+                    WHEN PC-CODE(POS-IDX) = TT-POS-CODE(TT-IDX)
+                        MOVE PC-TITLE(POS-IDX) TO TD-POSITION-TITLE
+                END-SEARCH
+                MOVE TT-FIRST-NAME(TT-IDX) TO TD-FIRST-NAME
+                MOVE TT-LAST-NAME(TT-IDX) TO TD-LAST-NAME
+                MOVE TT-SEPARATION-DATE(TT-IDX) TO TD-SEPARATION-DATE
+                MOVE TT-FINAL-SALARY(TT-IDX) TO TD-FINAL-SALARY
+                MOVE TERMINATED-DETAIL-LINE TO REPORT-LINE
+                MOVE 1 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                ADD 1 TO RECORDS-PRINTED
+                    .
+
+            264-PRINT-TERMINATED-OVERFLOW.
+                DISPLAY '*** WARNING - ' TT-DROPPED-COUNT
+                    ' TERMINATED RECORD(S) NOT LISTED - TABLE FULL ***'
+                    UPON CONSOLE
+                MOVE TT-DROPPED-COUNT TO TOF-COUNT
+                MOVE 'ADDL TERMINATED RECORDS NOT LISTED - TABLE FULL'
+                    TO TOF-MESSAGE
+                MOVE TABLE-OVERFLOW-LINE TO REPORT-LINE
+                MOVE 1 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                    .
+
+            270-PRINT-EXCEPTION-LISTING.
+                IF EX-COUNT > 0
+                    MOVE EXCEPTION-HEADING TO REPORT-LINE
+                    MOVE 2 TO PROPER-SPACING
+                    PERFORM 225-WRITE-LINE
+                    MOVE EXCEPTION-COLUMN-HEADING TO REPORT-LINE
+                    MOVE 1 TO PROPER-SPACING
+                    PERFORM 225-WRITE-LINE
+                    PERFORM 272-PRINT-EXCEPTION-LINE
+                        VARYING EX-IDX FROM 1 BY 1
+                        UNTIL EX-IDX > EX-COUNT
+                    IF EX-DROPPED-COUNT > 0
+                        PERFORM 274-PRINT-EXCEPTION-OVERFLOW
+                    END-IF
+                END-IF
+                    .
+
+            274-PRINT-EXCEPTION-OVERFLOW.
+                DISPLAY '*** WARNING - ' EX-DROPPED-COUNT
+                    ' EXCEPTION(S) NOT LISTED - TABLE FULL ***'
+                    UPON CONSOLE
+                MOVE EX-DROPPED-COUNT TO TOF-COUNT
+                MOVE 'ADDL EXCEPTIONS NOT LISTED - TABLE FULL'
+                    TO TOF-MESSAGE
+                MOVE TABLE-OVERFLOW-LINE TO REPORT-LINE
+                MOVE 1 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                    .
+
+            272-PRINT-EXCEPTION-LINE.
+                MOVE EX-RECORD-NUMBER(EX-IDX) TO EXD-RECORD-NUMBER
+                MOVE EX-EMPLOYEE-ID(EX-IDX) TO EXD-EMPLOYEE-ID
+                MOVE EX-REASON(EX-IDX) TO EXD-REASON
+                MOVE EXCEPTION-DETAIL-LINE TO REPORT-LINE
+                MOVE 1 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                    .
+
+            300-TOTAL-SALARY.
+                MOVE TS-SALARY-TOTAL TO TL-SALARY-TOTAL
+                MOVE TOTAL-LINE TO REPORT-LINE
+                MOVE 2 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                .
+
+            310-PRINT-RECORD-COUNTS.
+                MOVE RECORDS-READ TO RC-RECORDS-READ
+                MOVE RECORDS-PRINTED TO RC-RECORDS-PRINTED
+                MOVE RECORD-COUNT-LINE TO REPORT-LINE
+                MOVE 1 TO PROPER-SPACING
+                PERFORM 225-WRITE-LINE
+                    .
+
+            410-CHECKPOINT-IF-DUE.
+                ADD 1 TO CHECKPOINT-COUNTER
+                IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                    PERFORM 420-WRITE-CHECKPOINT
+                    MOVE ZERO TO CHECKPOINT-COUNTER
+                END-IF
+                    .
+
+            420-WRITE-CHECKPOINT.
+                OPEN OUTPUT CHECKPOINT-FILE
+                MOVE SPACES TO CHECKPOINT-RECORD
+                MOVE SR-STORE-ID TO CK-STORE-ID
+                MOVE SR-EMPLOYEE-ID TO CK-EMPLOYEE-ID
+                MOVE RECORDS-PRINTED TO CK-RECORD-COUNT
+                MOVE TS-SALARY-TOTAL TO CK-SALARY-TOTAL
+                MOVE TS-STORE-SALARY-TOTAL TO CK-STORE-SALARY-TOTAL
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+                    .
